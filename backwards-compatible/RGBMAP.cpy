@@ -0,0 +1,14 @@
+      *****************************************************************
+      * RGBMAP.CPY
+      * CHANNEL-TO-SAMPLE MAPPING TABLE SHARED BY THE COMPILED-IN
+      * DEFAULT MAPPING AND THE OPTIONAL RUNTIME OVERRIDE READ FROM
+      * '__inout__/rgbmap.cfg' BY INIT-RGB-MAPPING IN AUDITORISE-CORE.
+      * CHANNEL SELECTORS ARE 1 = RED, 2 = GREEN, 3 = BLUE.
+      *****************************************************************
+           02 RGBMAP-AMPLITUDE-CHANNEL PICTURE 9.
+           02 RGBMAP-MODULATION-CHANNEL PICTURE 9.
+           02 RGBMAP-GROUP-LENGTH-CHANNEL PICTURE 9.
+           02 RGBMAP-AMPLITUDE-SCALE USAGE IS BINARY-LONG UNSIGNED.
+           02 RGBMAP-AMPLITUDE-OFFSET USAGE IS BINARY-LONG UNSIGNED.
+           02 RGBMAP-MODULATION-SCALE USAGE IS BINARY-LONG UNSIGNED.
+           02 RGBMAP-BAND-RANGE USAGE IS BINARY-LONG UNSIGNED.

@@ -7,19 +7,214 @@
       * 4^4 = 256
       * 256^2 = 65536
       * LOG_4(65536) = 8
-       >>SET CONSTANT img-len AS 256
-       >>SET CONSTANT sqr AS 65536
-       >>SET CONSTANT lvl-num AS 8
+       >>DEFINE CONSTANT img-len AS 256
+       >>DEFINE CONSTANT sqr AS 65536
+       >>DEFINE CONSTANT lvl-num AS 8
       * 256/8 = 32
-       >>SET CONSTANT num-bands AS 8
-       >>SET CONSTANT band-range AS 32
+       >>DEFINE CONSTANT num-bands AS 8
+       >>DEFINE CONSTANT band-range AS 32
       * 65536*9 = 589824
-       >>SET CONSTANT max-aud-len AS 589824
-       >>SET CONSTANT numbit-16 AS 65536
-       >>SET CONSTANT numsbit-16 AS 32768
+       >>DEFINE CONSTANT max-aud-len AS 589824
+       >>DEFINE CONSTANT numbit-16 AS 65536
+       >>DEFINE CONSTANT numsbit-16 AS 32768
+      * OUTPUT WAV FORMAT: MONO, 16-BIT PCM
+       >>DEFINE CONSTANT sample-rate-hz AS 8000
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    THE TARGET NAME IS BUILT INTO WAV-FILENAME BY WRITE-WAV-FILE
+      *    BEFORE EACH OPEN - UNNUMBERED FOR A LONE IMAGE, NUMBERED PER
+      *    IMAGE WHEN '__inout__/in.txt' CARRIES A BATCH COUNT
+           SELECT WAV-HEADER-FILE ASSIGN DYNAMIC WAV-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WAV-HEADER-STATUS.
+           SELECT WAV-DATA-FILE ASSIGN DYNAMIC WAV-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WAV-DATA-STATUS.
+           SELECT CKPT-STATE-FILE ASSIGN TO '__inout__/checkpoint.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CKPT-STATE-STATUS.
+           SELECT CKPT-SAMPLE-FILE
+               ASSIGN TO '__inout__/checkpoint-samples.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CKPT-SAMPLE-STATUS.
+      *    OPTIONAL - A DATASET THAT NEEDS A NON-DEFAULT RGB-TO-SOUND
+      *    MAPPING DROPS ITS OWN RGBMAP.CFG HERE; IF IT'S MISSING,
+      *    INIT-RGB-MAPPING KEEPS THE COMPILED-IN DEFAULT MAPPING
+           SELECT RGB-MAP-FILE ASSIGN TO '__inout__/rgbmap.cfg'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RGB-MAP-STATUS.
+      *    ONE LINE APPENDED PER IMAGE - SEE WRITE-AUDIT-LOG-ENTRY
+           SELECT AUDIT-LOG-FILE ASSIGN TO '__inout__/audit.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+      * 44-BYTE RIFF/WAVE HEADER, WRITTEN AS ONE FIXED RECORD
+       FD  WAV-HEADER-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 44 CHARACTERS.
+       01 WAV-HEADER-RECORD.
+           02 WH-CHUNK-ID PICTURE X(4).
+           02 WH-CHUNK-SIZE USAGE IS BINARY-LONG UNSIGNED.
+           02 WH-FORMAT PICTURE X(4).
+           02 WH-SUBCHUNK1-ID PICTURE X(4).
+           02 WH-SUBCHUNK1-SIZE USAGE IS BINARY-LONG UNSIGNED.
+           02 WH-AUDIO-FORMAT USAGE IS BINARY-SHORT UNSIGNED.
+           02 WH-NUM-CHANNELS USAGE IS BINARY-SHORT UNSIGNED.
+           02 WH-SAMPLE-RATE USAGE IS BINARY-LONG UNSIGNED.
+           02 WH-BYTE-RATE USAGE IS BINARY-LONG UNSIGNED.
+           02 WH-BLOCK-ALIGN USAGE IS BINARY-SHORT UNSIGNED.
+           02 WH-BITS-PER-SAMPLE USAGE IS BINARY-SHORT UNSIGNED.
+           02 WH-SUBCHUNK2-ID PICTURE X(4).
+           02 WH-SUBCHUNK2-SIZE USAGE IS BINARY-LONG UNSIGNED.
+
+      * ONE 16-BIT PCM SAMPLE PER RECORD, APPENDED AFTER THE HEADER
+       FD  WAV-DATA-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 2 CHARACTERS.
+       01 WAV-SAMPLE-RECORD.
+           02 WS-SAMPLE USAGE IS BINARY-SHORT.
+
+      * RESTART CHECKPOINT: WHERE DECOMPOSE-RGB LEFT OFF, AND WHICH
+      * IMAGE OF A BATCH RUN IT LEFT OFF ON
+       FD  CKPT-STATE-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 18 CHARACTERS.
+       01 CKPT-STATE-RECORD.
+           02 CK-IMAGE-INDEX USAGE IS BINARY-LONG UNSIGNED.
+           02 CK-INDEX-VAR-K USAGE IS BINARY-LONG UNSIGNED.
+           02 CK-INDEX-AUD USAGE IS BINARY-LONG UNSIGNED.
+           02 CK-POS-X USAGE IS BINARY-SHORT UNSIGNED.
+           02 CK-POS-Y USAGE IS BINARY-SHORT UNSIGNED.
+           02 CK-STR-I PICTURE S9.
+           02 CK-STR-J PICTURE S9.
+
+      * RESTART CHECKPOINT: AUD-VAL(1..CK-INDEX-AUD) AS OF THE LAST
+      * CHECKPOINT, SO A RESTART DOESN'T HAVE TO REDERIVE THEM.
+      * CK-SAMPLE MUST MATCH AUD-VAL'S OWN BINARY-LONG WIDTH - AUD-VAL
+      * ROUTINELY HOLDS VALUES WELL OUTSIDE A BINARY-SHORT'S RANGE
+      * BEFORE WRITE-WAV-FILE'S OWN 16-BIT TRUNCATION
+       FD  CKPT-SAMPLE-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 4 CHARACTERS.
+       01 CKPT-SAMPLE-RECORD.
+           02 CK-SAMPLE USAGE IS BINARY-LONG.
+
+      * OPTIONAL RUNTIME OVERRIDE OF THE CHANNEL-TO-SAMPLE MAPPING -
+      * SEE RGBMAP.CPY AND INIT-RGB-MAPPING
+       FD  RGB-MAP-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 19 CHARACTERS.
+       01 RGB-MAP-RECORD.
+           COPY RGBMAP.
+
+      * ONE TEXT LINE PER IMAGE - WHEN IT RAN, WHICH IMAGE OF THE RUN,
+      * WHAT OUTPUT IT PRODUCED, HOW MANY SAMPLES, AND HOW IT ENDED
+       FD  AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PICTURE X(120).
+
        WORKING-STORAGE SECTION.
+       01 WAV-HEADER-STATUS PICTURE X(2) VALUE '00'.
+       01 WAV-DATA-STATUS PICTURE X(2) VALUE '00'.
+       01 CKPT-STATE-STATUS PICTURE X(2) VALUE '00'.
+       01 CKPT-SAMPLE-STATUS PICTURE X(2) VALUE '00'.
+       01 RGB-MAP-STATUS PICTURE X(2) VALUE '00'.
+       01 AUDIT-LOG-STATUS PICTURE X(2) VALUE '00'.
+
+      * SET 'N' BY WRITE-WAV-FILE ITSELF THE MOMENT ANY OPEN/WRITE ON
+      * EITHER WAV FILE FAILS, SO THE MAINLINE CAN LOG A TRUE FAILED
+      * OUTCOME INSTEAD OF ASSUMING THE WAV WRITE WORKED
+       01 WAV-IO-SWITCH PICTURE X VALUE 'Y'.
+           88 WAV-IO-OK VALUE 'Y'.
+
+       01 RESTART-FLAG PICTURE X VALUE 'N'.
+           88 RESTART-REQUESTED VALUE 'Y'.
+
+      * SET 'Y' BY RESTORE-CHECKPOINT ONLY WHEN IT FOUND AND RESTORED
+      * A GENUINE CHECKPOINT - RESET PER IMAGE BY READ-INTO-MEM
+       01 CKPT-FOUND-SWITCH PICTURE X VALUE 'N'.
+           88 CHECKPOINT-WAS-FOUND VALUE 'Y'.
+      * SET 'Y' BY RESTORE-CHECKPOINT WHEN THE CURRENT IMAGE ACTUALLY
+      * RESUMED MID-DECOMPOSE, SO REPORT-RUN-STATISTICS CAN FLAG THE
+      * ZERO-LENGTH BLUE GROUP COUNT AS COVERING ONLY THE PIXELS
+      * PROCESSED SINCE THE RESTART
+       01 IMAGE-RESUMED-SWITCH PICTURE X VALUE 'N'.
+           88 IMAGE-WAS-RESUMED VALUE 'Y'.
+
+       01 TRAVERSAL-MODE-FLAG PICTURE X VALUE 'H'.
+           88 RASTER-MODE-ACTIVE VALUE 'R'.
+       01 TRAVERSAL-MODE-TEXT PICTURE X(6) VALUE SPACES.
+
+       01 CHECKPOINT-INTERVAL USAGE IS BINARY-LONG UNSIGNED
+           VALUE 4096.
+       01 CHECKPOINT-QUOTIENT USAGE IS BINARY-LONG UNSIGNED.
+       01 CHECKPOINT-REMAINDER USAGE IS BINARY-LONG UNSIGNED.
+       01 DECOMPOSE-START-K USAGE IS BINARY-LONG UNSIGNED VALUE 1.
+       01 LAST-CHECKPOINT-INDEX-AUD USAGE IS BINARY-LONG UNSIGNED
+           VALUE 0.
+      * AUD-VAL(INDEX-AUD) ITSELF IS THE *NEXT* PIXEL'S RED SLOT AND
+      * GETS OVERWRITTEN BEFORE IT WOULD EVER BE READ BACK, SO A
+      * CHECKPOINT MUST STOP ONE SHORT OF INDEX-AUD OR IT FREEZES A
+      * SAMPLE THAT WAS NEVER ACTUALLY FINISHED
+       01 CKPT-SAFE-CEILING USAGE IS BINARY-LONG UNSIGNED.
+       01 IMG-HEADER.
+           02 IH-WIDTH PICTURE 999.
+           02 FILLER PICTURE X VALUE SPACE.
+           02 IH-HEIGHT PICTURE 999.
+
+      * '__inout__/in.txt' OPTIONALLY OPENS WITH A BATCH COUNT RECORD
+      * IN THE SAME 7-CHARACTER SLOT AS IMG-HEADER - A COUNT LEAVES
+      * THE LAST 4 CHARACTERS BLANK, WHEREAS A WIDTH/HEIGHT PAIR
+      * ALWAYS HAS A DIGIT IN THAT SPAN, SO THE TWO NEVER COLLIDE
+       01 BATCH-PEEK PICTURE X(7).
+       01 BATCH-PEEK-R REDEFINES BATCH-PEEK.
+           02 BP-COUNT PICTURE 999.
+           02 BP-TAIL PICTURE X(4).
+
+       01 IMAGE-COUNT USAGE IS BINARY-LONG UNSIGNED VALUE 1.
+       01 CURRENT-IMAGE-INDEX USAGE IS BINARY-LONG UNSIGNED VALUE 1.
+       01 BATCH-START-IMAGE USAGE IS BINARY-LONG UNSIGNED VALUE 1.
+
+       01 BATCH-MODE-SWITCH PICTURE X VALUE 'N'.
+           88 BATCH-MODE-ACTIVE VALUE 'Y'.
+       01 HEADER-PRELOADED-SWITCH PICTURE X VALUE 'N'.
+           88 HEADER-IS-PRELOADED VALUE 'Y'.
+
+      * VALUE SPACES SO A FAIL-FAST ABORT BEFORE READ-INTO-MEM EVER
+      * RUNS (E.G. A BAD rgbmap.cfg) HAS A CLEAN BLANK FIELD TO LOG
+      * RATHER THAN UNINITIALIZED STORAGE - STRINGing THAT INTO
+      * AUDIT-LOG-RECORD CAN EMBED BYTES LINE SEQUENTIAL REFUSES TO
+      * WRITE, SILENTLY DROPPING THE AUDIT LOG ENTRY
+       01 WAV-FILENAME PICTURE X(40) VALUE SPACES.
+       01 WAV-INDEX-TEXT PICTURE 9(4).
+
+      * RUN IDENTITY AND OUTCOME FOR WRITE-AUDIT-LOG-ENTRY - NEITHER
+      * AUDIT-LOG-DATE/TIME NOR AUDIT-OUTCOME SURVIVE BETWEEN IMAGES
+       01 AUDIT-LOG-DATE PICTURE X(8).
+       01 AUDIT-LOG-TIME PICTURE X(8).
+       01 AUDIT-IMAGE-TEXT PICTURE 9(6).
+       01 AUDIT-SAMPLE-TEXT PICTURE 9(9).
+       01 AUDIT-OUTCOME PICTURE X(9) VALUE SPACES.
+           88 AUDIT-OUTCOME-OK VALUE 'COMPLETED'.
+           88 AUDIT-OUTCOME-FAILED VALUE 'FAILED'.
+
+       01 ACTUAL-IMG-WIDTH USAGE IS BINARY-LONG UNSIGNED.
+       01 ACTUAL-IMG-HEIGHT USAGE IS BINARY-LONG UNSIGNED.
+       01 ACTUAL-SQR USAGE IS BINARY-LONG UNSIGNED.
+
+      * HOW MANY OF FLATTENED-IMG'S SLOTS THE CURRENT IMAGE ACTUALLY
+      * FILLS, AND HOW DEEP HILBERT-MAP RECURSES TO PRODUCE EXACTLY
+      * THAT MANY - SEE DERIVE-HILBERT-DEPTH
+       01 EFFECTIVE-SQR USAGE IS BINARY-LONG UNSIGNED VALUE IS sqr.
+       01 HILBERT-DEPTH-PROBE USAGE IS BINARY-LONG UNSIGNED.
+       01 HILBERT-DEPTH-COUNT USAGE IS BINARY-LONG UNSIGNED.
+       01 HILBERT-DEPTH-REMAINDER USAGE IS BINARY-LONG UNSIGNED.
+       01 HILBERT-SIZE-IS-POWER-OF-TWO PICTURE X VALUE 'N'.
+           88 IMAGE-SIZE-FITS-SUB-CURVE VALUE 'Y'.
+
        01 IMG.
            02 L-IMG OCCURS img-len TIMES.
                03 PIXEL OCCURS img-len TIMES.
@@ -36,7 +231,7 @@
                03 FLAT-B PICTURE 999 VALUE IS 0.
 
        01 AUD.
-           02 AUD-VAL OCCURS max-aud-len TIMES USAGE IS BINARY-INT
+           02 AUD-VAL OCCURS max-aud-len TIMES USAGE IS BINARY-LONG
                VALUE IS 0.
 
        01 STRAIGHT-VECTOR IS GLOBAL.
@@ -46,75 +241,245 @@
        01 POS-VECTOR.
               02 X USAGE IS BINARY-SHORT UNSIGNED VALUE IS 0.
               02 Y USAGE IS BINARY-SHORT UNSIGNED VALUE IS 1.
-       01 POS-SCALAR USAGE IS BINARY-INT UNSIGNED VALUE IS 1.
+       01 POS-SCALAR USAGE IS BINARY-LONG UNSIGNED VALUE IS 1.
+
+       01 INDEX-VAR-I USAGE IS BINARY-LONG UNSIGNED VALUE IS 1.
+       01 INDEX-VAR-J USAGE IS BINARY-LONG UNSIGNED VALUE IS 1.
 
-       01 INDEX-VAR-I USAGE IS BINARY-INT UNSIGNED VALUE IS 1.
-       01 INDEX-VAR-J USAGE IS BINARY-INT UNSIGNED VALUE IS 1.
+       01 INDEX-AUD USAGE IS BINARY-LONG UNSIGNED VALUE IS 1.
+       01 INDEX-VAR-K USAGE IS BINARY-LONG UNSIGNED.
+       01 INDEX-VAR-L USAGE IS BINARY-LONG UNSIGNED.
+       01 INDEX-VAR-M USAGE IS BINARY-LONG UNSIGNED.
 
-       01 INDEX-AUD USAGE IS BINARY-INT UNSIGNED VALUE IS 1.
-       01 INDEX-VAR-K USAGE IS BINARY-INT UNSIGNED.
-       01 INDEX-VAR-L USAGE IS BINARY-INT UNSIGNED.
-       01 INDEX-VAR-M USAGE IS BINARY-INT UNSIGNED.
+       01 BLUE-LEVEL USAGE IS BINARY-LONG SIGNED.
+       01 GREEN-LEVEL USAGE IS BINARY-LONG SIGNED.
 
-       01 BLUE-LEVEL USAGE IS BINARY-INT SIGNED.
-       01 GREEN-LEVEL USAGE IS BINARY-INT SIGNED.
+      * THIS PIXEL'S FLAT-R/FLAT-G/FLAT-B, SORTED INTO THE AMPLITUDE/
+      * MODULATION/GROUP-LENGTH ROLES BY SELECT-CHANNEL-VALUES
+      * ACCORDING TO RGB-MAPPING
+       01 AMPLITUDE-CHANNEL-VALUE PICTURE 999.
+       01 MODULATION-CHANNEL-VALUE PICTURE 999.
+       01 GROUP-LEN-CHANNEL-VALUE PICTURE 999.
 
        01 TL USAGE IS PROGRAM-POINTER.
        01 TR USAGE IS PROGRAM-POINTER.
        01 TEMP USAGE IS PROGRAM-POINTER.
 
-       01 NESTING-LEVEL USAGE IS BINARY-INT UNSIGNED VALUE IS lvl-num.
+       01 NESTING-LEVEL USAGE IS BINARY-LONG UNSIGNED VALUE IS lvl-num.
+
+       01 WAV-DATA-BYTES USAGE IS BINARY-LONG UNSIGNED.
+
+      * QA SIGN-OFF STATISTICS OVER AUD-VAL(1..INDEX-AUD), REPORTED BY
+      * REPORT-RUN-STATISTICS ONCE DECOMPOSE-RGB FINISHES AN IMAGE
+       01 MIN-AUD-VAL USAGE IS BINARY-LONG VALUE IS 0.
+       01 MAX-AUD-VAL USAGE IS BINARY-LONG VALUE IS 0.
+       01 AUD-VAL-SUM USAGE IS BINARY-DOUBLE VALUE IS 0.
+       01 AUD-VAL-MEAN PICTURE S9(9)V9(4) VALUE IS 0.
+      * NUMERIC-EDITED VIEW OF AUD-VAL-MEAN FOR DISPLAY ONLY - THE RAW
+      * COMP FIELD PRINTS AS AN UNPUNCTUATED DIGIT STRING WITH AN
+      * OVERPUNCHED SIGN, NOT SOMETHING A QA ENGINEER CAN EYEBALL
+       01 AUD-VAL-MEAN-DISPLAY PICTURE -9(9).9(4).
+      * HOW MANY PIXELS CAME OUT WITH A RAW BLUE-LEVEL OF ZERO BEFORE
+      * DECOMPOSE-RGB'S OWN IF BLUE-LEVEL IS ZERO ADD 1 FORCED IT TO
+      * ONE SAMPLE - RESET COLD PER IMAGE, BUT A RESUMED IMAGE ONLY
+      * COUNTS PIXELS PROCESSED SINCE THE RESTART
+       01 ZERO-BLUE-GROUP-COUNT USAGE IS BINARY-LONG UNSIGNED
+           VALUE IS 0.
 
        PROCEDURE DIVISION.
-           PERFORM READ-INTO-MEM
+           PERFORM READ-BATCH-HEADER
+           PERFORM INIT-CHECKPOINT
+           PERFORM INIT-RGB-MAPPING
+           PERFORM INIT-TRAVERSAL-MODE
 
            SET TL TO ENTRY 'TURN-LEFT'
            SET TR TO ENTRY 'TURN-RIGHT'
-           PERFORM FORWARDS
-           PERFORM HILBERT-MAP
 
-           PERFORM DECOMPOSE-RGB
+           PERFORM VARYING CURRENT-IMAGE-INDEX FROM 1 BY 1
+           UNTIL CURRENT-IMAGE-INDEX IS GREATER THAN IMAGE-COUNT
+               PERFORM READ-INTO-MEM
 
-           PERFORM VARYING INDEX-VAR-M FROM 1 BY 1
-           UNTIL INDEX-VAR-M IS EQUAL TO INDEX-AUD
-               DISPLAY AUD-VAL(INDEX-VAR-M)
+      *        AN IMAGE BEFORE BATCH-START-IMAGE ALREADY FINISHED AND
+      *        WROTE ITS OWN OUTPUT FILE IN AN EARLIER, ABENDED
+      *        ATTEMPT - ITS INPUT STILL HAS TO BE READ ABOVE TO KEEP
+      *        THE REST OF '__inout__/in.txt' ALIGNED, BUT IT IS NOT
+      *        REPROCESSED
+               IF CURRENT-IMAGE-INDEX IS GREATER THAN OR EQUAL TO
+                   BATCH-START-IMAGE
+                   PERFORM RESET-TRAVERSAL-STATE
+                   IF RASTER-MODE-ACTIVE
+                       PERFORM RASTER-SCAN-MAP
+                   ELSE
+                       PERFORM FORWARDS
+                       PERFORM HILBERT-MAP
+                   END-IF
+
+                   IF CURRENT-IMAGE-INDEX IS EQUAL TO BATCH-START-IMAGE
+                   AND RESTART-REQUESTED
+                       PERFORM RESTORE-CHECKPOINT
+                   ELSE
+                       PERFORM RESET-DECOMPOSE-STATE
+                   END-IF
+
+                   PERFORM DECOMPOSE-RGB
+                   PERFORM REPORT-RUN-STATISTICS
+                   PERFORM WRITE-WAV-FILE
+                   IF WAV-IO-OK
+                       SET AUDIT-OUTCOME-OK TO TRUE
+                   ELSE
+                       SET AUDIT-OUTCOME-FAILED TO TRUE
+                   END-IF
+                   PERFORM WRITE-AUDIT-LOG-ENTRY
+               END-IF
            END-PERFORM
 
            MOVE INDEX-AUD TO RETURN-CODE
            STOP RUN.
+       READ-BATCH-HEADER SECTION.
+      * A LONE IMAGE STARTS DIRECTLY WITH ITS OWN WIDTH/HEIGHT HEADER;
+      * A BATCH STARTS WITH A COUNT RECORD INSTEAD (SEE BATCH-PEEK)
+           ACCEPT BATCH-PEEK FROM STDIN
+           IF BP-TAIL = SPACES
+               MOVE 'Y' TO BATCH-MODE-SWITCH
+               MOVE BP-COUNT TO IMAGE-COUNT
+           ELSE
+               MOVE 1 TO IMAGE-COUNT
+               MOVE BATCH-PEEK TO IMG-HEADER
+               MOVE 'Y' TO HEADER-PRELOADED-SWITCH
+           END-IF.
        READ-INTO-MEM SECTION.
-      * READS INPUT ARRAY INTO MEMORY
+      * READS THE WIDTH/HEIGHT HEADER RECORD, THEN THE INPUT ARRAY,
+      * INTO MEMORY
+           INITIALIZE IMG
+      *    NO OUTPUT FILE EXISTS FOR THIS IMAGE YET - IF A FAIL-FAST
+      *    BELOW LOGS AN ABORT, WRITE-AUDIT-LOG-ENTRY SHOULD SHOW A
+      *    BLANK FILE RATHER THAN THE PRIOR IMAGE'S WAV-FILENAME
+           MOVE SPACES TO WAV-FILENAME
+      *    RESET PER-IMAGE COUNTERS BEFORE ANY FAIL-FAST CHECK BELOW
+      *    CAN STOP RUN, SO A FAILED IMAGE'S AUDIT LOG LINE REPORTS ITS
+      *    OWN (ZERO) SAMPLE COUNT RATHER THAN THE PRIOR IMAGE'S
+           MOVE 1 TO INDEX-AUD
+           MOVE 0 TO ZERO-BLUE-GROUP-COUNT
+           MOVE 'N' TO IMAGE-RESUMED-SWITCH
+           IF HEADER-IS-PRELOADED
+               MOVE 'N' TO HEADER-PRELOADED-SWITCH
+           ELSE
+               ACCEPT IMG-HEADER FROM STDIN
+           END-IF
+           MOVE IH-WIDTH TO ACTUAL-IMG-WIDTH
+           MOVE IH-HEIGHT TO ACTUAL-IMG-HEIGHT
+
+           IF ACTUAL-IMG-WIDTH IS GREATER THAN img-len
+           OR ACTUAL-IMG-HEIGHT IS GREATER THAN img-len
+           OR ACTUAL-IMG-WIDTH IS LESS THAN 1
+           OR ACTUAL-IMG-HEIGHT IS LESS THAN 1
+               DISPLAY 'READ-INTO-MEM: IMAGE ' ACTUAL-IMG-WIDTH 'X'
+                   ACTUAL-IMG-HEIGHT ' IS NOT A SUPPORTED SIZE ('
+                   '1X1 THROUGH ' img-len 'X' img-len ') - RUN '
+                   'ABORTED' UPON SYSERR
+               SET AUDIT-OUTCOME-FAILED TO TRUE
+               PERFORM WRITE-AUDIT-LOG-ENTRY
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MULTIPLY ACTUAL-IMG-WIDTH BY ACTUAL-IMG-HEIGHT
+               GIVING ACTUAL-SQR
+
            PERFORM WITH TEST AFTER
-           VARYING INDEX-VAR-I FROM 1 BY 1 UNTIL INDEX-VAR-I = img-len
+           VARYING INDEX-VAR-I FROM 1 BY 1
+           UNTIL INDEX-VAR-I = ACTUAL-IMG-HEIGHT
 
            PERFORM WITH TEST AFTER
-           VARYING INDEX-VAR-J FROM 1 BY 1 UNTIL INDEX-VAR-J = img-len
+           VARYING INDEX-VAR-J FROM 1 BY 1
+           UNTIL INDEX-VAR-J = ACTUAL-IMG-WIDTH
                ACCEPT PIXEL(INDEX-VAR-I, INDEX-VAR-J) FROM STDIN
       *         DISPLAY PIXEL(INDEX-VAR-I, INDEX-VAR-J)
+
+      *        A REAL CHANNEL NEVER EXCEEDS 255 EVEN THOUGH PICTURE 999
+      *        WILL ACCEPT ANY 3-DIGIT VALUE - CATCH A CORRUPT UPSTREAM
+      *        EXPORT HERE INSTEAD OF LETTING IT REACH DECOMPOSE-RGB
+               IF RED(INDEX-VAR-I, INDEX-VAR-J) IS GREATER THAN 255
+                   DISPLAY 'READ-INTO-MEM: PIXEL (' INDEX-VAR-I ','
+                       INDEX-VAR-J ') CHANNEL RED VALUE '
+                       RED(INDEX-VAR-I, INDEX-VAR-J)
+                       ' EXCEEDS 255 - RUN ABORTED' UPON SYSERR
+                   SET AUDIT-OUTCOME-FAILED TO TRUE
+                   PERFORM WRITE-AUDIT-LOG-ENTRY
+                   MOVE 20 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               IF GREEN(INDEX-VAR-I, INDEX-VAR-J) IS GREATER THAN 255
+                   DISPLAY 'READ-INTO-MEM: PIXEL (' INDEX-VAR-I ','
+                       INDEX-VAR-J ') CHANNEL GREEN VALUE '
+                       GREEN(INDEX-VAR-I, INDEX-VAR-J)
+                       ' EXCEEDS 255 - RUN ABORTED' UPON SYSERR
+                   SET AUDIT-OUTCOME-FAILED TO TRUE
+                   PERFORM WRITE-AUDIT-LOG-ENTRY
+                   MOVE 20 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               IF BLUE(INDEX-VAR-I, INDEX-VAR-J) IS GREATER THAN 255
+                   DISPLAY 'READ-INTO-MEM: PIXEL (' INDEX-VAR-I ','
+                       INDEX-VAR-J ') CHANNEL BLUE VALUE '
+                       BLUE(INDEX-VAR-I, INDEX-VAR-J)
+                       ' EXCEEDS 255 - RUN ABORTED' UPON SYSERR
+                   SET AUDIT-OUTCOME-FAILED TO TRUE
+                   PERFORM WRITE-AUDIT-LOG-ENTRY
+                   MOVE 20 TO RETURN-CODE
+                   STOP RUN
+               END-IF
            END-PERFORM
 
            END-PERFORM.
        DECOMPOSE-RGB SECTION.
-      * FINAL STEP
-           PERFORM VARYING INDEX-VAR-K FROM 1 BY 1
-           UNTIL INDEX-VAR-K IS EQUAL TO sqr
-      *    RED = (numbit-16*FLAT-R(INDEX-VAR-K)/band-range)-numsbit-16
-               MULTIPLY FLAT-R(INDEX-VAR-K) BY numbit-16
-                   GIVING AUD-VAL(INDEX-AUD)
-               DIVIDE band-range INTO AUD-VAL(INDEX-AUD)
-               SUBTRACT numsbit-16 FROM AUD-VAL(INDEX-AUD)
-
-      *    GREEN = (numbit-16 / 4) * FLAT-G(INDEX-VAR-K) / band-range
-               DIVIDE 4 INTO numbit-16 GIVING GREEN-LEVEL
-               MULTIPLY FLAT-G(INDEX-VAR-K) BY GREEN-LEVEL
-               DIVIDE band-range INTO GREEN-LEVEL
-
-      *    BLUE = FLAT-B(INDEX-VAR-K) / band-range
-               DIVIDE band-range INTO FLAT-B(INDEX-VAR-K)
+      * FINAL STEP. RESUMES FROM DECOMPOSE-START-K/INDEX-AUD RATHER
+      * THAN REPROCESSING THE WHOLE IMAGE WHEN RESTARTING A RUN THAT
+      * ABENDED PART WAY THROUGH A PRIOR ATTEMPT (SEE INIT-CHECKPOINT)
+           PERFORM VARYING INDEX-VAR-K FROM DECOMPOSE-START-K BY 1
+           UNTIL INDEX-VAR-K IS GREATER THAN EFFECTIVE-SQR
+               PERFORM SELECT-CHANNEL-VALUES
+
+      *    MODULATION = MODULATION-SCALE * MODULATION-CHANNEL-VALUE
+      *                /BAND-RANGE
+               MULTIPLY MODULATION-CHANNEL-VALUE
+                   BY RGBMAP-MODULATION-SCALE GIVING GREEN-LEVEL
+               DIVIDE RGBMAP-BAND-RANGE INTO GREEN-LEVEL
+
+      *    GROUP LENGTH = GROUP-LEN-CHANNEL-VALUE / BAND-RANGE
+               DIVIDE RGBMAP-BAND-RANGE INTO GROUP-LEN-CHANNEL-VALUE
                    GIVING BLUE-LEVEL
                IF BLUE-LEVEL IS ZERO
+                   ADD 1 TO ZERO-BLUE-GROUP-COUNT
                    ADD 1 TO BLUE-LEVEL
                END-IF
+
+      *    THIS PIXEL WRITES THROUGH AUD-VAL(INDEX-AUD + BLUE-LEVEL),
+      *    AND (UNLESS THIS IS THE LAST PIXEL) INDEX-AUD ALWAYS ADVANCES
+      *    BY 2 REGARDLESS OF BLUE-LEVEL, SO THE *NEXT* PIXEL'S
+      *    AMPLITUDE WRITE LANDS ON AUD-VAL(INDEX-AUD + 2) NO MATTER HOW
+      *    SMALL BLUE-LEVEL IS - CHECK BOTH WHEN A NEXT PIXEL IS ACTUALLY
+      *    COMING, AND DO IT BEFORE EITHER WRITE BELOW RATHER THAN
+      *    AFTER, SO A FAILING CHECK NEVER RUNS PAST A WRITE IT WAS
+      *    SUPPOSED TO HAVE CAUGHT
+               IF (INDEX-AUD + BLUE-LEVEL) IS GREATER THAN max-aud-len
+               OR (INDEX-VAR-K IS LESS THAN EFFECTIVE-SQR
+                   AND (INDEX-AUD + 2) IS GREATER THAN max-aud-len)
+                   DISPLAY 'DECOMPOSE-RGB: AUD-VAL WOULD EXCEED '
+                       max-aud-len ' SAMPLES AT PIXEL ' INDEX-VAR-K
+                       ' - RUN ABORTED' UPON SYSERR
+                   SET AUDIT-OUTCOME-FAILED TO TRUE
+                   PERFORM WRITE-AUDIT-LOG-ENTRY
+                   MOVE 24 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+      *    AMPLITUDE = (AMPLITUDE-SCALE*AMPLITUDE-CHANNEL-VALUE
+      *                /BAND-RANGE)-AMPLITUDE-OFFSET
+               MULTIPLY AMPLITUDE-CHANNEL-VALUE
+                   BY RGBMAP-AMPLITUDE-SCALE GIVING AUD-VAL(INDEX-AUD)
+               DIVIDE RGBMAP-BAND-RANGE INTO AUD-VAL(INDEX-AUD)
+               SUBTRACT RGBMAP-AMPLITUDE-OFFSET FROM AUD-VAL(INDEX-AUD)
       *          DISPLAY INDEX-VAR-K ': ' AUD-VAL(INDEX-AUD) ' '
       *              BLUE-LEVEL ' ' GREEN-LEVEL ' ; ' FLAT-R(INDEX-VAR-K)
       *              ' ' FLAT-B(INDEX-VAR-K) ' ' FLAT-G(INDEX-VAR-K)
@@ -132,6 +497,13 @@
                END-PERFORM
 
                ADD 1 TO INDEX-AUD
+
+               DIVIDE INDEX-VAR-K BY CHECKPOINT-INTERVAL
+                   GIVING CHECKPOINT-QUOTIENT
+                   REMAINDER CHECKPOINT-REMAINDER
+               IF CHECKPOINT-REMAINDER IS ZERO
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
            END-PERFORM
            SUBTRACT 1 FROM INDEX-AUD.
        HILBERT-MAP SECTION.
@@ -172,6 +544,428 @@
            MOVE TL TO TEMP
            MOVE TR TO TL
            MOVE TEMP TO TR.
+       RASTER-SCAN-MAP SECTION.
+      * AUDITORISE-TRAVERSAL=RASTER ALTERNATIVE TO FORWARDS/HILBERT-MAP
+      * ABOVE - WALKS IMG TOP-TO-BOTTOM, LEFT-TO-RIGHT INTO
+      * FLATTENED-IMG OVER JUST THE CURRENT IMAGE'S OWN
+      * ACTUAL-IMG-HEIGHT BY ACTUAL-IMG-WIDTH, NOT THE FULL img-len BY
+      * img-len GRID HILBERT-MAP WALKS, SO A SMALLER IMAGE PRODUCES AN
+      * EXACT-SIZE CONVERSION WITH NO PADDING-DOMINATED OUTPUT
+           PERFORM WITH TEST AFTER
+           VARYING INDEX-VAR-I FROM 1 BY 1
+           UNTIL INDEX-VAR-I = ACTUAL-IMG-HEIGHT
+
+           PERFORM WITH TEST AFTER
+           VARYING INDEX-VAR-J FROM 1 BY 1
+           UNTIL INDEX-VAR-J = ACTUAL-IMG-WIDTH
+               MOVE RED(INDEX-VAR-I, INDEX-VAR-J) TO FLAT-R(POS-SCALAR)
+               MOVE GREEN(INDEX-VAR-I, INDEX-VAR-J)
+                   TO FLAT-G(POS-SCALAR)
+               MOVE BLUE(INDEX-VAR-I, INDEX-VAR-J)
+                   TO FLAT-B(POS-SCALAR)
+               ADD 1 TO POS-SCALAR
+           END-PERFORM
+
+           END-PERFORM.
+       SELECT-CHANNEL-VALUES SECTION.
+      * SORTS THIS PIXEL'S FLAT-R/FLAT-G/FLAT-B INTO THE AMPLITUDE/
+      * MODULATION/GROUP-LENGTH ROLES ACCORDING TO RGB-MAPPING, SO
+      * DECOMPOSE-RGB'S ARITHMETIC NEVER HAS TO CARE WHICH PHYSICAL
+      * CHANNEL DRIVES WHICH ROLE
+           EVALUATE RGBMAP-AMPLITUDE-CHANNEL
+               WHEN 1
+                   MOVE FLAT-R(INDEX-VAR-K) TO AMPLITUDE-CHANNEL-VALUE
+               WHEN 2
+                   MOVE FLAT-G(INDEX-VAR-K) TO AMPLITUDE-CHANNEL-VALUE
+               WHEN 3
+                   MOVE FLAT-B(INDEX-VAR-K) TO AMPLITUDE-CHANNEL-VALUE
+           END-EVALUATE
+
+           EVALUATE RGBMAP-MODULATION-CHANNEL
+               WHEN 1
+                   MOVE FLAT-R(INDEX-VAR-K) TO MODULATION-CHANNEL-VALUE
+               WHEN 2
+                   MOVE FLAT-G(INDEX-VAR-K) TO MODULATION-CHANNEL-VALUE
+               WHEN 3
+                   MOVE FLAT-B(INDEX-VAR-K) TO MODULATION-CHANNEL-VALUE
+           END-EVALUATE
+
+           EVALUATE RGBMAP-GROUP-LENGTH-CHANNEL
+               WHEN 1
+                   MOVE FLAT-R(INDEX-VAR-K) TO GROUP-LEN-CHANNEL-VALUE
+               WHEN 2
+                   MOVE FLAT-G(INDEX-VAR-K) TO GROUP-LEN-CHANNEL-VALUE
+               WHEN 3
+                   MOVE FLAT-B(INDEX-VAR-K) TO GROUP-LEN-CHANNEL-VALUE
+           END-EVALUATE.
+       WRITE-WAV-FILE SECTION.
+      * EMIT THE RIFF/WAVE HEADER FOLLOWED BY AUD-VAL(1..INDEX-AUD)
+      * AS MONO 16-BIT PCM SO THE RUN'S OUTPUT IS PLAYABLE DIRECTLY.
+      * A LONE IMAGE KEEPS THE ORIGINAL UNNUMBERED FILENAME; A BATCH
+      * RUN NUMBERS EACH IMAGE'S FILE SO NONE OVERWRITE ONE ANOTHER
+           IF BATCH-MODE-ACTIVE
+               MOVE CURRENT-IMAGE-INDEX TO WAV-INDEX-TEXT
+               MOVE SPACES TO WAV-FILENAME
+               STRING '__inout__/out' DELIMITED BY SIZE
+                   WAV-INDEX-TEXT DELIMITED BY SIZE
+                   '.wav' DELIMITED BY SIZE
+                   INTO WAV-FILENAME
+           ELSE
+               MOVE '__inout__/out.wav' TO WAV-FILENAME
+           END-IF
+
+           MULTIPLY INDEX-AUD BY 2 GIVING WAV-DATA-BYTES
+
+           MOVE 'RIFF' TO WH-CHUNK-ID
+           ADD 36 TO WAV-DATA-BYTES GIVING WH-CHUNK-SIZE
+           MOVE 'WAVE' TO WH-FORMAT
+           MOVE 'fmt ' TO WH-SUBCHUNK1-ID
+           MOVE 16 TO WH-SUBCHUNK1-SIZE
+           MOVE 1 TO WH-AUDIO-FORMAT
+           MOVE 1 TO WH-NUM-CHANNELS
+           MOVE sample-rate-hz TO WH-SAMPLE-RATE
+           MULTIPLY WH-SAMPLE-RATE BY 2 GIVING WH-BYTE-RATE
+           MOVE 2 TO WH-BLOCK-ALIGN
+           MOVE 16 TO WH-BITS-PER-SAMPLE
+           MOVE 'data' TO WH-SUBCHUNK2-ID
+           MOVE WAV-DATA-BYTES TO WH-SUBCHUNK2-SIZE
+
+           MOVE 'Y' TO WAV-IO-SWITCH
+
+           OPEN OUTPUT WAV-HEADER-FILE
+           IF WAV-HEADER-STATUS NOT = '00'
+               MOVE 'N' TO WAV-IO-SWITCH
+           ELSE
+               WRITE WAV-HEADER-RECORD
+               IF WAV-HEADER-STATUS NOT = '00'
+                   MOVE 'N' TO WAV-IO-SWITCH
+               END-IF
+               CLOSE WAV-HEADER-FILE
+           END-IF
+
+           OPEN EXTEND WAV-DATA-FILE
+           IF WAV-DATA-STATUS NOT = '00'
+               MOVE 'N' TO WAV-IO-SWITCH
+           ELSE
+               PERFORM VARYING INDEX-VAR-M FROM 1 BY 1
+               UNTIL INDEX-VAR-M > INDEX-AUD
+      *            WS-SAMPLE IS A 16-BIT PCM SLOT - UNDER THE DEFAULT
+      *            RGB MAPPING AUD-VAL ROUTINELY HOLDS VALUES WELL
+      *            OUTSIDE -32768..32767, AND GNUCOBOL MOVES A
+      *            BINARY-LONG INTO A BINARY-SHORT BY SILENT MODULO
+      *            WRAPAROUND, NOT SATURATION - CLAMP HERE SO THE
+      *            "PLAYABLE AUDIO" FILE HOLDS A CLIPPED VERSION OF THE
+      *            INTENDED SAMPLE INSTEAD OF ALIASED GARBAGE
+                   IF AUD-VAL(INDEX-VAR-M) IS GREATER THAN 32767
+                       MOVE 32767 TO WS-SAMPLE
+                   ELSE
+                       IF AUD-VAL(INDEX-VAR-M) IS LESS THAN -32768
+                           MOVE -32768 TO WS-SAMPLE
+                       ELSE
+                           MOVE AUD-VAL(INDEX-VAR-M) TO WS-SAMPLE
+                       END-IF
+                   END-IF
+                   WRITE WAV-SAMPLE-RECORD
+                   IF WAV-DATA-STATUS NOT = '00'
+                       MOVE 'N' TO WAV-IO-SWITCH
+                   END-IF
+               END-PERFORM
+               CLOSE WAV-DATA-FILE
+           END-IF.
+       REPORT-RUN-STATISTICS SECTION.
+      * QA SIGN-OFF SUMMARY FOR THE IMAGE DECOMPOSE-RGB JUST FINISHED -
+      * MIN/MAX/MEAN OVER THE WHOLE FINISHED AUD-VAL(1..INDEX-AUD)
+      * RANGE, PLUS HOW MANY PIXELS HIT THE ZERO-LENGTH BLUE-LEVEL
+      * GROUP DECOMPOSE-RGB ITSELF HAS TO CORRECT TO ONE SAMPLE
+           MOVE AUD-VAL(1) TO MIN-AUD-VAL
+           MOVE AUD-VAL(1) TO MAX-AUD-VAL
+           MOVE 0 TO AUD-VAL-SUM
+
+           PERFORM VARYING INDEX-VAR-M FROM 1 BY 1
+           UNTIL INDEX-VAR-M > INDEX-AUD
+               IF AUD-VAL(INDEX-VAR-M) IS LESS THAN MIN-AUD-VAL
+                   MOVE AUD-VAL(INDEX-VAR-M) TO MIN-AUD-VAL
+               END-IF
+               IF AUD-VAL(INDEX-VAR-M) IS GREATER THAN MAX-AUD-VAL
+                   MOVE AUD-VAL(INDEX-VAR-M) TO MAX-AUD-VAL
+               END-IF
+               ADD AUD-VAL(INDEX-VAR-M) TO AUD-VAL-SUM
+           END-PERFORM
+
+           DIVIDE AUD-VAL-SUM BY INDEX-AUD GIVING AUD-VAL-MEAN ROUNDED
+           MOVE AUD-VAL-MEAN TO AUD-VAL-MEAN-DISPLAY
+
+           DISPLAY 'RUN STATISTICS - IMAGE ' CURRENT-IMAGE-INDEX
+           DISPLAY '  SAMPLES ............. ' INDEX-AUD
+           DISPLAY '  MIN AUD-VAL .......... ' MIN-AUD-VAL
+           DISPLAY '  MAX AUD-VAL .......... ' MAX-AUD-VAL
+           DISPLAY '  MEAN AUD-VAL ......... ' AUD-VAL-MEAN-DISPLAY
+           DISPLAY '  ZERO-LENGTH BLUE GROUPS ' ZERO-BLUE-GROUP-COUNT
+           IF IMAGE-WAS-RESUMED
+               DISPLAY '    (PARTIAL - IMAGE RESUMED FROM A '
+                   'CHECKPOINT; COUNT EXCLUDES PIXELS PROCESSED '
+                   'BEFORE THE RESTART)'
+           END-IF.
+       WRITE-AUDIT-LOG-ENTRY SECTION.
+      * APPENDS ONE LINE TO '__inout__/audit.log' FOR THE IMAGE JUST
+      * FINISHED - TIMESTAMP, WHICH IMAGE OF THE RUN, THE OUTPUT FILE
+      * IT PRODUCED (BLANK IF WRITE-WAV-FILE NEVER RAN), THE SAMPLE
+      * COUNT SO FAR, AND AUDIT-OUTCOME AS SET BY THE CALLER
+           ACCEPT AUDIT-LOG-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-LOG-TIME FROM TIME
+           MOVE CURRENT-IMAGE-INDEX TO AUDIT-IMAGE-TEXT
+           MOVE INDEX-AUD TO AUDIT-SAMPLE-TEXT
+
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING AUDIT-LOG-DATE DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               AUDIT-LOG-TIME DELIMITED BY SIZE
+               ' IMAGE=' DELIMITED BY SIZE
+               AUDIT-IMAGE-TEXT DELIMITED BY SIZE
+               ' FILE=' DELIMITED BY SIZE
+               WAV-FILENAME DELIMITED BY SIZE
+               ' SAMPLES=' DELIMITED BY SIZE
+               AUDIT-SAMPLE-TEXT DELIMITED BY SIZE
+               ' OUTCOME=' DELIMITED BY SIZE
+               AUDIT-OUTCOME DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-LOG-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+       RESET-TRAVERSAL-STATE SECTION.
+      * PUT THE HILBERT TRAVERSAL BACK TO ITS STARTING STATE BEFORE
+      * EACH IMAGE OF A BATCH - HILBERT-MAP ALWAYS WALKS THE CURRENT
+      * IMG FROM SCRATCH, SO NOTHING FROM A PRIOR IMAGE MAY SURVIVE
+           MOVE 0 TO X
+           MOVE 1 TO Y
+           MOVE 1 TO I
+           MOVE 0 TO J
+           MOVE 1 TO POS-SCALAR
+           IF RASTER-MODE-ACTIVE
+      *        RASTER-SCAN-MAP WALKS EXACTLY ACTUAL-IMG-WIDTH BY
+      *        ACTUAL-IMG-HEIGHT, SO IT NEVER PRODUCES PADDING TO BEGIN
+      *        WITH - NESTING-LEVEL IS UNUSED IN THIS MODE
+               MOVE ACTUAL-SQR TO EFFECTIVE-SQR
+           ELSE
+               PERFORM DERIVE-HILBERT-DEPTH
+           END-IF
+           INITIALIZE FLATTENED-IMG.
+       DERIVE-HILBERT-DEPTH SECTION.
+      * A HILBERT CURVE OF NESTING-LEVEL N EXACTLY COVERS A 2**N BY
+      * 2**N SQUARE STARTING AT THE SAME CORNER REGARDLESS OF N (TL/TR
+      * ONLY EVER ROTATE THE DIRECTION VECTOR - NEITHER KNOWS THE GRID
+      * SIZE), SO AN IMAGE THAT IS ITSELF SQUARE AND A POWER OF TWO CAN
+      * BE WALKED BY A SHALLOWER RECURSION THAT NEVER TOUCHES THE
+      * PADDING AROUND IT. ANY OTHER SHAPE - NOT SQUARE, OR SQUARE BUT
+      * NOT A POWER OF TWO - HAS NO SUB-CURVE THAT COVERS IT EXACTLY,
+      * SO IT FALLS BACK TO THE FULL img-len BY img-len TRAVERSAL;
+      * AUDITORISE-TRAVERSAL=RASTER IS THE EXACT-SIZE ALTERNATIVE FOR
+      * THOSE SHAPES
+           MOVE lvl-num TO NESTING-LEVEL
+           MOVE sqr TO EFFECTIVE-SQR
+           MOVE 'N' TO HILBERT-SIZE-IS-POWER-OF-TWO
+
+           IF ACTUAL-IMG-WIDTH IS EQUAL TO ACTUAL-IMG-HEIGHT
+               MOVE ACTUAL-IMG-WIDTH TO HILBERT-DEPTH-PROBE
+               MOVE 0 TO HILBERT-DEPTH-COUNT
+               MOVE 'Y' TO HILBERT-SIZE-IS-POWER-OF-TWO
+
+               PERFORM WITH TEST BEFORE
+               UNTIL HILBERT-DEPTH-PROBE = 1
+                   IF HILBERT-DEPTH-PROBE IS ZERO
+                       MOVE 'N' TO HILBERT-SIZE-IS-POWER-OF-TWO
+                       EXIT PERFORM
+                   END-IF
+                   DIVIDE HILBERT-DEPTH-PROBE BY 2
+                       GIVING HILBERT-DEPTH-PROBE
+                       REMAINDER HILBERT-DEPTH-REMAINDER
+                   IF HILBERT-DEPTH-REMAINDER IS NOT ZERO
+                       MOVE 'N' TO HILBERT-SIZE-IS-POWER-OF-TWO
+                       EXIT PERFORM
+                   END-IF
+                   ADD 1 TO HILBERT-DEPTH-COUNT
+               END-PERFORM
+           END-IF
+
+           IF IMAGE-SIZE-FITS-SUB-CURVE
+               MOVE HILBERT-DEPTH-COUNT TO NESTING-LEVEL
+               MOVE ACTUAL-SQR TO EFFECTIVE-SQR
+           ELSE
+               DISPLAY 'DERIVE-HILBERT-DEPTH: IMAGE ' ACTUAL-IMG-WIDTH
+                   'X' ACTUAL-IMG-HEIGHT ' IS NOT A SQUARE '
+                   'POWER-OF-TWO SIZE - FALLING BACK TO THE FULL '
+                   img-len 'X' img-len ' HILBERT TRAVERSAL WITH '
+                   'PADDING; SET AUDITORISE-TRAVERSAL=RASTER FOR AN '
+                   'EXACT-SIZE CONVERSION INSTEAD' UPON SYSERR
+           END-IF.
+       RESET-DECOMPOSE-STATE SECTION.
+      * A FRESH (NON-RESUMED) IMAGE ALWAYS STARTS DECOMPOSE-RGB COLD,
+      * WITH ITS OWN EMPTY CHECKPOINT SAMPLE FILE
+           MOVE 1 TO DECOMPOSE-START-K
+           MOVE 1 TO INDEX-AUD
+           MOVE 0 TO LAST-CHECKPOINT-INDEX-AUD
+           MOVE 0 TO ZERO-BLUE-GROUP-COUNT
+           OPEN OUTPUT CKPT-SAMPLE-FILE
+           CLOSE CKPT-SAMPLE-FILE.
+       INIT-RGB-MAPPING SECTION.
+      * START FROM THE ORIGINAL FIXED MAPPING (RED DRIVES AMPLITUDE,
+      * GREEN DRIVES MODULATION, BLUE DRIVES SAMPLE-GROUP LENGTH) SO A
+      * RUN WITH NO '__inout__/rgbmap.cfg' BEHAVES EXACTLY AS BEFORE;
+      * IF THE FILE IS THERE, IT OVERRIDES THE WHOLE TABLE
+           MOVE 1 TO RGBMAP-AMPLITUDE-CHANNEL
+           MOVE 2 TO RGBMAP-MODULATION-CHANNEL
+           MOVE 3 TO RGBMAP-GROUP-LENGTH-CHANNEL
+           MOVE numbit-16 TO RGBMAP-AMPLITUDE-SCALE
+           MOVE numsbit-16 TO RGBMAP-AMPLITUDE-OFFSET
+           DIVIDE 4 INTO numbit-16 GIVING RGBMAP-MODULATION-SCALE
+           MOVE band-range TO RGBMAP-BAND-RANGE
+
+           OPEN INPUT RGB-MAP-FILE
+           IF RGB-MAP-STATUS = '00'
+               READ RGB-MAP-FILE
+               END-READ
+               CLOSE RGB-MAP-FILE
+           END-IF
+
+      *    VALIDATE RATHER THAN TRUST '__inout__/rgbmap.cfg' - A ZERO
+      *    BAND-RANGE WOULD DIVIDE BY ZERO IN DECOMPOSE-RGB, AND A
+      *    CHANNEL SELECTOR OUTSIDE 1-3 WOULD LEAVE
+      *    SELECT-CHANNEL-VALUES HOLDING THE PRIOR PIXEL'S VALUE
+           IF RGBMAP-BAND-RANGE IS ZERO
+               DISPLAY 'INIT-RGB-MAPPING: RGBMAP-BAND-RANGE IS ZERO '
+                   'IN rgbmap.cfg - RUN ABORTED' UPON SYSERR
+               SET AUDIT-OUTCOME-FAILED TO TRUE
+               PERFORM WRITE-AUDIT-LOG-ENTRY
+               MOVE 28 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF RGBMAP-AMPLITUDE-CHANNEL IS LESS THAN 1
+           OR RGBMAP-AMPLITUDE-CHANNEL IS GREATER THAN 3
+           OR RGBMAP-MODULATION-CHANNEL IS LESS THAN 1
+           OR RGBMAP-MODULATION-CHANNEL IS GREATER THAN 3
+           OR RGBMAP-GROUP-LENGTH-CHANNEL IS LESS THAN 1
+           OR RGBMAP-GROUP-LENGTH-CHANNEL IS GREATER THAN 3
+               DISPLAY 'INIT-RGB-MAPPING: CHANNEL SELECTOR OUTSIDE '
+                   '1-3 IN rgbmap.cfg - RUN ABORTED' UPON SYSERR
+               SET AUDIT-OUTCOME-FAILED TO TRUE
+               PERFORM WRITE-AUDIT-LOG-ENTRY
+               MOVE 28 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       INIT-TRAVERSAL-MODE SECTION.
+      * DEFAULT TO THE HILBERT CURVE - SET AUDITORISE-TRAVERSAL=RASTER
+      * TO WALK IMG IN PLAIN ROW-MAJOR ORDER INSTEAD, FOR A FAST
+      * REFERENCE CONVERSION TO COMPARE AGAINST THE HILBERT OUTPUT
+           ACCEPT TRAVERSAL-MODE-TEXT FROM ENVIRONMENT
+               'AUDITORISE-TRAVERSAL'
+           IF TRAVERSAL-MODE-TEXT = 'RASTER'
+               MOVE 'R' TO TRAVERSAL-MODE-FLAG
+           ELSE
+               MOVE 'H' TO TRAVERSAL-MODE-FLAG
+           END-IF.
+       INIT-CHECKPOINT SECTION.
+      * DECIDE, ONCE PER RUN, WHETHER THE BATCH STARTS COLD AT IMAGE 1
+      * OR RESUMES AT WHATEVER IMAGE A PRIOR, ABENDED ATTEMPT REACHED
+           ACCEPT RESTART-FLAG FROM ENVIRONMENT 'AUDITORISE-RESTART'
+           MOVE 1 TO BATCH-START-IMAGE
+           IF RESTART-REQUESTED
+               OPEN INPUT CKPT-STATE-FILE
+               IF CKPT-STATE-STATUS = '00'
+                   READ CKPT-STATE-FILE
+                       NOT AT END
+                           MOVE CK-IMAGE-INDEX TO BATCH-START-IMAGE
+                   END-READ
+                   CLOSE CKPT-STATE-FILE
+               END-IF
+           END-IF.
+       RESTORE-CHECKPOINT SECTION.
+      * RELOAD INDEX-VAR-K/INDEX-AUD AND THE SAMPLES ALREADY COMPUTED
+      * AS OF THE LAST CHECKPOINT, SO DECOMPOSE-RGB PICKS UP WHERE THE
+      * PRIOR RUN LEFT OFF INSTEAD OF STARTING OVER AT POS-SCALAR = 1.
+      * CALLED WHENEVER AUDITORISE-RESTART=Y IS SET FOR IMAGE
+      * BATCH-START-IMAGE, WHETHER OR NOT A GENUINE CHECKPOINT EXISTS -
+      * A FIRST-EVER RUN WITH THE FLAG SET HAS NO checkpoint.dat YET,
+      * SO THIS MUST FALL BACK TO AN ORDINARY COLD START RATHER THAN
+      * LEAVE CKPT-SAMPLE-FILE NEVER TRUNCATED FOR WRITE-CHECKPOINT
+      * TO LATER OPEN EXTEND AGAINST
+           MOVE 1 TO DECOMPOSE-START-K
+           MOVE 'N' TO CKPT-FOUND-SWITCH
+           OPEN INPUT CKPT-STATE-FILE
+           IF CKPT-STATE-STATUS = '00'
+               READ CKPT-STATE-FILE
+                   NOT AT END
+                       MOVE 'Y' TO CKPT-FOUND-SWITCH
+                       ADD 1 TO CK-INDEX-VAR-K GIVING DECOMPOSE-START-K
+                       MOVE CK-INDEX-AUD TO INDEX-AUD
+                       MOVE CK-POS-X TO X
+                       MOVE CK-POS-Y TO Y
+                       MOVE CK-STR-I TO I
+                       MOVE CK-STR-J TO J
+               END-READ
+               CLOSE CKPT-STATE-FILE
+           END-IF
+
+           IF NOT CHECKPOINT-WAS-FOUND
+               PERFORM RESET-DECOMPOSE-STATE
+           ELSE
+               IF DECOMPOSE-START-K IS GREATER THAN 1
+                   MOVE 'Y' TO IMAGE-RESUMED-SWITCH
+                   SUBTRACT 1 FROM INDEX-AUD GIVING CKPT-SAFE-CEILING
+                   OPEN INPUT CKPT-SAMPLE-FILE
+                   IF CKPT-SAMPLE-STATUS = '00'
+                       PERFORM VARYING INDEX-VAR-M FROM 1 BY 1
+                       UNTIL INDEX-VAR-M IS GREATER THAN
+                           CKPT-SAFE-CEILING
+                           READ CKPT-SAMPLE-FILE
+                               NOT AT END
+                                   MOVE CK-SAMPLE TO
+                                       AUD-VAL(INDEX-VAR-M)
+                           END-READ
+                       END-PERFORM
+                       CLOSE CKPT-SAMPLE-FILE
+                       MOVE CKPT-SAFE-CEILING TO
+                           LAST-CHECKPOINT-INDEX-AUD
+                   END-IF
+               END-IF
+           END-IF.
+       WRITE-CHECKPOINT SECTION.
+      * PERSIST INDEX-VAR-K/INDEX-AUD, THE CURRENT POS-VECTOR/
+      * STRAIGHT-VECTOR STATE, AND APPEND THE SAMPLES COMPUTED SINCE
+      * THE LAST CHECKPOINT (THE PREFIX ALREADY ON DISK NEVER CHANGES,
+      * SO THERE'S NO NEED TO REWRITE IT EVERY INTERVAL). AUD-VAL UP
+      * TO INDEX-AUD - 1 IS FINISHED; AUD-VAL(INDEX-AUD) BELONGS TO
+      * THE PIXEL THE NEXT ITERATION HAS NOT STARTED YET.
+      * THE SAMPLE FILE IS APPENDED AND CLOSED *BEFORE* THE STATE FILE
+      * IS REWRITTEN, SO A RUN KILLED MID-CHECKPOINT LEAVES THE STATE
+      * FILE EITHER STILL POINTING AT THE PRIOR CHECKPOINT (SAMPLES
+      * NOT YET CAUGHT UP) OR POINTING AT THIS ONE WITH THE MATCHING
+      * SAMPLES ALREADY SAFE ON DISK - NEVER A STATE AHEAD OF ITS DATA
+           SUBTRACT 1 FROM INDEX-AUD GIVING CKPT-SAFE-CEILING
+           OPEN EXTEND CKPT-SAMPLE-FILE
+           ADD 1 TO LAST-CHECKPOINT-INDEX-AUD GIVING INDEX-VAR-M
+           PERFORM VARYING INDEX-VAR-M FROM INDEX-VAR-M BY 1
+           UNTIL INDEX-VAR-M IS GREATER THAN CKPT-SAFE-CEILING
+               MOVE AUD-VAL(INDEX-VAR-M) TO CK-SAMPLE
+               WRITE CKPT-SAMPLE-RECORD
+           END-PERFORM
+           CLOSE CKPT-SAMPLE-FILE
+           MOVE CKPT-SAFE-CEILING TO LAST-CHECKPOINT-INDEX-AUD
+
+           MOVE CURRENT-IMAGE-INDEX TO CK-IMAGE-INDEX
+           MOVE INDEX-VAR-K TO CK-INDEX-VAR-K
+           MOVE INDEX-AUD TO CK-INDEX-AUD
+           MOVE X TO CK-POS-X
+           MOVE Y TO CK-POS-Y
+           MOVE I TO CK-STR-I
+           MOVE J TO CK-STR-J
+
+           OPEN OUTPUT CKPT-STATE-FILE
+           WRITE CKPT-STATE-RECORD
+           CLOSE CKPT-STATE-FILE.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TURN-LEFT.
